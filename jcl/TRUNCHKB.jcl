@@ -0,0 +1,110 @@
+//TRUNCHKB JOB (ACCTNO),'DATA MOVEMENT QA',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*
+//* TRUNCHK - OVERNIGHT DATA MOVEMENT TRUNCATION REGRESSION
+//*
+//* &RUNDATE BELOW IS A SCHEDULER-SUBSTITUTED SYMBOLIC (SUPPLIED THE
+//* SAME WAY THE SCHEDULER SUPPLIES ACCTNO ABOVE), SET TO THE
+//* CALENDAR RUN DATE E.G. D20260808, SO EACH DAY'S EXCEPTION LOG
+//* LANDS IN ITS OWN DATASET - SEE THE TRUNCLOG DD BELOW.
+//*
+//* RESTART: IF STEP01 ABENDS PARTWAY THROUGH A LARGE TESTIDX FILE,
+//*          RESUBMIT THIS JOB (SAME &RUNDATE VALUE) WITH
+//*          RESTART=STEP01. CHKPT HOLDS THE LAST SUCCESSFULLY
+//*          PROCESSED RECORD NUMBER AND THE RUNNING RECONCILIATION
+//*          TOTALS, SO STEP01 SKIPS COMPLETED WORK BUT STILL
+//*          REPORTS A TRUE FULL-FILE RECONCILIATION AT THE END.
+//*          ON A CLEAN, COMPLETE RUN STEP01 RESETS CHKPT TO ZERO SO
+//*          THE NEXT NORMAL (NON-RESTART) RUN DOES NOT MISTAKE
+//*          YESTERDAY'S COMPLETED CHECKPOINT FOR A RESTART POINT.
+//*
+//* LOAD:    TESTIDX IS THE KEYED REGRESSION-SUITE FILE TRUNCHK
+//*          READS BY TEST-CASE ID. DELIDX/STEP00 (RE)BUILD IT FROM
+//*          THE FLAT TESTIN FEED SO THE SUITE CAN GROW WITHOUT
+//*          ANYONE RENUMBERING TEST CASES BY HAND. SKIP BOTH
+//*          DELIDX AND STEP00 (COND, OR RESTART FROM STEP01) ON A
+//*          RESTART WHERE TESTIDX ALREADY HOLDS THE CURRENT SUITE -
+//*          RERUNNING THEM WOULD WIPE OUT AND RENUMBER THE VERY
+//*          FILE STEP01 IS PARTWAY THROUGH READING BY POSITION.
+//*
+//* TESTLOAD OPENS TESTIDX AS OUTPUT AND REWRITES THE WHOLE SUITE
+//* FROM RECORD 1 EVERY NIGHT, SO THIS STEP SCRATCHES ANY PRIOR
+//* TESTIDX FIRST - OTHERWISE THE SECOND NIGHTLY RUN WOULD ABEND
+//* TRYING TO CATALOG A DATASET THAT ALREADY EXISTS. IEFBR14 WITH
+//* DISP=(MOD,DELETE) IS THE STANDARD WAY TO DELETE A DATASET THAT
+//* MAY OR MAY NOT BE THERE YET (E.G. THE VERY FIRST RUN).
+//DELIDX   EXEC PGM=IEFBR14
+//TESTIDX  DD DSN=PROD.DATAMOVE.TESTIDX,DISP=(MOD,DELETE),
+//         SPACE=(TRK,(10,10))
+//*
+//STEP00   EXEC PGM=TESTLOAD
+//STEPLIB  DD DSN=PROD.DATAMOVE.LOADLIB,DISP=SHR
+//TESTIN   DD DSN=PROD.DATAMOVE.TESTCASES,DISP=SHR
+//TESTIDX  DD DSN=PROD.DATAMOVE.TESTIDX,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(10,10)),
+//         DCB=(RECFM=FB,LRECL=100)
+//SYSOUT   DD SYSOUT=*
+//*
+//* SYSIN IS AN OPTIONAL CONTROL CARD OF THE FORM SSSSSSEEEEEE
+//* (6-DIGIT START ID, 6-DIGIT END ID) TO RE-RUN JUST A SUBSET OF
+//* THE SUITE, E.G. WHEN CHASING DOWN ONE KNOWN BAD FIELD PAIR.
+//* LEAVE IT DUMMY/BLANK TO RUN THE WHOLE SUITE.
+//*
+//STEP01   EXEC PGM=TRUNCHK,COND=(4,GE,STEP00)
+//STEPLIB  DD DSN=PROD.DATAMOVE.LOADLIB,DISP=SHR
+//TESTIDX  DD DSN=PROD.DATAMOVE.TESTIDX,DISP=SHR
+//* RESULTS IS DATE-QUALIFIED LIKE TRUNCLOG BELOW SO TRUNCRPT'S
+//* PASS/FAIL TALLY (REQ 006) COVERS TODAY'S RUN ONLY, NOT EVERY
+//* NIGHT'S DETAIL LINES SINCE THE JOB'S INCEPTION.
+//TESTOUT  DD DSN=PROD.DATAMOVE.RESULTS.&RUNDATE,
+//         DISP=(MOD,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),
+//         DCB=(RECFM=FB,LRECL=80)
+//* TRUNCLOG IS DATE-QUALIFIED SO IT ROTATES DAILY INSTEAD OF
+//* ACCUMULATING EVERY NIGHT'S EXCEPTIONS FOREVER; MOD KEEPS A
+//* SAME-DAY RESTART APPENDING TO TODAY'S DATASET RATHER THAN
+//* DUPLICATING IT.
+//TRUNCLOG DD DSN=PROD.DATAMOVE.TRUNCLOG.&RUNDATE,
+//         DISP=(MOD,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),
+//         DCB=(RECFM=FB,LRECL=32)
+//* CHKPT USES MOD (LIKE TRUNCLOG) SO STEP01'S OWN OPEN I-O / FILE
+//* STATUS 35 LOGIC ISN'T THE ONLY THING STANDING BETWEEN A FIRST
+//* RUN AND A JCL ALLOCATION FAILURE: MOD CREATES THE DATASET ON THE
+//* VERY FIRST RUN IF IT DOESN'T EXIST YET, THE SAME WAY TRUNCLOG
+//* ALREADY DOES; THE COBOL '35' HANDLING REMAINS AS A SECOND LINE
+//* OF DEFENSE FOR AD HOC INVOCATIONS OUTSIDE THIS JCL.
+//CHKPT    DD DSN=PROD.DATAMOVE.CHKPT,DISP=(MOD,CATLG,DELETE),
+//         SPACE=(TRK,(1,1)),
+//         DCB=(RECFM=FB,LRECL=22)
+//SYSIN    DD DUMMY
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//* STEP02 PRODUCES THE DAILY OPERATOR SUMMARY (REQ 006) FROM TODAY'S
+//* TRUNCLOG AND RESULTS SO OPS HAS A ONE-PAGE REPORT TO CHECK EACH
+//* MORNING INSTEAD OF READING THE RAW EXCEPTION LOG. IT RUNS
+//* REGARDLESS OF STEP01'S RETURN CODE - A FAILED RUN IS EXACTLY THE
+//* MORNING OPS MOST NEEDS THE SUMMARY.
+//*
+//STEP02   EXEC PGM=TRUNCRPT
+//STEPLIB  DD DSN=PROD.DATAMOVE.LOADLIB,DISP=SHR
+//TRUNCLOG DD DSN=PROD.DATAMOVE.TRUNCLOG.&RUNDATE,DISP=SHR
+//TESTOUT  DD DSN=PROD.DATAMOVE.RESULTS.&RUNDATE,DISP=SHR
+//SUMRPT   DD DSN=PROD.DATAMOVE.SUMRPT,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(2,2)),
+//         DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP01 RETURN CODES: 0 = CLEAN, 4 = TRUNCATION EXCEPTIONS LOGGED.
+//* ALERTMSG IS THE SITE STANDARD OPERATOR-ALERT UTILITY; COND SKIPS
+//* IT ONLY WHEN STEP01 COMES BACK RC=0 (CLEAN), SO OPS GETS PAGED ON
+//* ANY RUN THAT LOGGED A TRUNCATION WITHOUT ANYONE HAVING TO
+//* REMEMBER TO CHECK TRUNCLOG THE NEXT MORNING.
+//*
+//ALERT    EXEC PGM=ALERTMSG,COND=(0,EQ,STEP01)
+//ALERTIN  DD *
+  SUBJECT=TRUNCHK OVERNIGHT RUN - TRUNCATION DETECTED
+  NOTIFY=DATAMOVE-OPS
+/*
+//SYSOUT   DD SYSOUT=*
