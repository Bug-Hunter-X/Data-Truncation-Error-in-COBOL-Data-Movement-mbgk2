@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTLOAD.
+      *****************************************************************
+      * TESTLOAD - ONE-TIME/REFRESH LOADER FOR THE TRUNCHK REGRESSION *
+      * SUITE. READS THE FLAT TESTIN FILE OF TEST STRINGS (ONE PER    *
+      * RECORD) AND LOADS THEM INTO TESTIDX, ASSIGNING EACH ONE A     *
+      * SEQUENTIAL TEST-CASE ID SO TRUNCHK CAN LOOK CASES UP -        *
+      * OR RE-RUN A KNOWN ID RANGE - INSTEAD OF ALWAYS SCANNING TOP   *
+      * TO BOTTOM.                                                     *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TESTIN-FILE ASSIGN TO TESTIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TESTCASE-FILE ASSIGN TO TESTIDX
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS SEQUENTIAL
+               RELATIVE KEY IS WS-TC-RELKEY
+               FILE STATUS IS WS-TESTIDX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TESTIN-FILE
+           RECORDING MODE IS F.
+       01  TESTIN-RECORD                PIC X(94).
+
+       FD  TESTCASE-FILE
+           RECORDING MODE IS F.
+           COPY TESTCASE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TESTIDX-STATUS            PIC X(2).
+       01  WS-TC-RELKEY                 PIC 9(6)  VALUE ZERO.
+       01  WS-EOF-FLAG                  PIC X(1)  VALUE 'N'.
+           88  WS-END-OF-TESTIN               VALUE 'Y'.
+       01  WS-LOADED-COUNT               PIC 9(6)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT  TESTIN-FILE
+           OPEN OUTPUT TESTCASE-FILE
+           IF WS-TESTIDX-STATUS NOT = '00'
+               DISPLAY 'TESTLOAD: TESTIDX OPEN FAILED, FILE STATUS = '
+                   WS-TESTIDX-STATUS
+               CLOSE TESTIN-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-END-OF-TESTIN
+               READ TESTIN-FILE
+                   AT END
+                       SET WS-END-OF-TESTIN TO TRUE
+                   NOT AT END
+                       PERFORM 1000-LOAD-TESTCASE
+               END-READ
+           END-PERFORM
+           CLOSE TESTIN-FILE
+           CLOSE TESTCASE-FILE
+           DISPLAY 'TESTLOAD: ' WS-LOADED-COUNT ' TEST CASES LOADED'
+           STOP RUN.
+
+       1000-LOAD-TESTCASE.
+           ADD 1 TO WS-TC-RELKEY
+           ADD 1 TO WS-LOADED-COUNT
+           MOVE WS-TC-RELKEY   TO TC-TEST-ID
+           MOVE TESTIN-RECORD  TO TC-TEST-STRING
+           WRITE TESTCASE-RECORD.
