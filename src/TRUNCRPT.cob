@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRUNCRPT.
+      *****************************************************************
+      * TRUNCRPT - DAILY TRUNCATION SUMMARY REPORT                    *
+      * READS THE TRUNCLOG EXCEPTION LOG AND THE TESTOUT RESULTS      *
+      * PRODUCED BY TRUNCHK AND PRODUCES A ONE-PAGE DAILY REPORT:     *
+      * TRUNCATION COUNT BY FIELD NAME, WORST-CASE CHARS/DIGITS LOST, *
+      * AND AN OVERALL PASS/FAIL COUNT, SO OPERATIONS CAN CONFIRM THE *
+      * OVERNIGHT RUN AT A GLANCE INSTEAD OF READING THE RAW LOG.     *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRUNCLOG-FILE ASSIGN TO TRUNCLOG
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESULTS-FILE ASSIGN TO TESTOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUMMARY-FILE ASSIGN TO SUMRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRUNCLOG-FILE
+           RECORDING MODE IS F.
+           COPY TRUNCLOG.
+
+       FD  RESULTS-FILE
+           RECORDING MODE IS F.
+       01  RESULTS-RECORD              PIC X(80).
+
+       FD  SUMMARY-FILE
+           RECORDING MODE IS F.
+       01  SUMMARY-RECORD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CONTROL-FLAGS.
+           05  WS-LOG-EOF-FLAG         PIC X(1) VALUE 'N'.
+               88  WS-END-OF-LOG            VALUE 'Y'.
+           05  WS-RESULTS-EOF-FLAG     PIC X(1) VALUE 'N'.
+               88  WS-END-OF-RESULTS        VALUE 'Y'.
+
+       01  WS-FIELD-STATS-TABLE.
+           05  WS-FIELD-STATS-ENTRY OCCURS 20 TIMES
+                                     INDEXED BY WS-FLD-IDX.
+               10  WS-FS-FIELD-NAME    PIC X(20).
+               10  WS-FS-COUNT         PIC 9(6).
+               10  WS-FS-WORST-LOST    PIC 9(4).
+       01  WS-FIELD-STATS-USED         PIC 9(4)  VALUE ZERO.
+       01  WS-FOUND-FLAG                PIC X(1).
+           88  WS-ENTRY-FOUND                VALUE 'Y'.
+
+       01  WS-TOTAL-EXCEPTIONS         PIC 9(6)  VALUE ZERO.
+       01  WS-PASS-COUNT               PIC 9(6)  VALUE ZERO.
+       01  WS-FAIL-COUNT               PIC 9(6)  VALUE ZERO.
+       01  WS-TALLY-PASS               PIC 9(4).
+       01  WS-TALLY-FAIL               PIC 9(4).
+
+       01  WS-HEADING-1                PIC X(80) VALUE
+           'DAILY DATA MOVEMENT TRUNCATION SUMMARY REPORT'.
+       01  WS-HEADING-2                PIC X(80) VALUE
+           'FIELD NAME              COUNT  WORST LOST'.
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-FIELD-NAME       PIC X(20).
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  WS-DTL-COUNT            PIC ZZZZZ9.
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  WS-DTL-WORST-LOST       PIC ZZZ9.
+
+       01  WS-TOTALS-LINE-1.
+           05  FILLER                  PIC X(20) VALUE
+                                        'TOTAL EXCEPTIONS  = '.
+           05  WS-TOT-EXCEPTIONS       PIC ZZZZZ9.
+
+       01  WS-TOTALS-LINE-2.
+           05  FILLER                  PIC X(20) VALUE
+                                        'RECORDS PASSED    = '.
+           05  WS-TOT-PASS             PIC ZZZZZ9.
+
+       01  WS-TOTALS-LINE-3.
+           05  FILLER                  PIC X(20) VALUE
+                                        'RECORDS FAILED    = '.
+           05  WS-TOT-FAIL             PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT  TRUNCLOG-FILE
+           OPEN INPUT  RESULTS-FILE
+           OPEN OUTPUT SUMMARY-FILE
+           PERFORM 1000-BUILD-FIELD-STATS
+           PERFORM 2000-COUNT-PASS-FAIL
+           PERFORM 3000-PRINT-REPORT
+           CLOSE TRUNCLOG-FILE
+           CLOSE RESULTS-FILE
+           CLOSE SUMMARY-FILE
+           STOP RUN.
+
+       1000-BUILD-FIELD-STATS.
+           PERFORM UNTIL WS-END-OF-LOG
+               READ TRUNCLOG-FILE
+                   AT END
+                       SET WS-END-OF-LOG TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-EXCEPTIONS
+                       PERFORM 1100-ACCUMULATE-FIELD-STAT
+               END-READ
+           END-PERFORM.
+
+       1100-ACCUMULATE-FIELD-STAT.
+           SET WS-FOUND-FLAG TO 'N'
+           SET WS-FLD-IDX TO 1
+           PERFORM VARYING WS-FLD-IDX FROM 1 BY 1
+                   UNTIL WS-FLD-IDX > WS-FIELD-STATS-USED
+               IF WS-FS-FIELD-NAME(WS-FLD-IDX) = TL-FIELD-NAME
+                   ADD 1 TO WS-FS-COUNT(WS-FLD-IDX)
+                   IF TL-TRUNC-CHARS > WS-FS-WORST-LOST(WS-FLD-IDX)
+                       MOVE TL-TRUNC-CHARS
+                           TO WS-FS-WORST-LOST(WS-FLD-IDX)
+                   END-IF
+                   SET WS-ENTRY-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT WS-ENTRY-FOUND
+               IF WS-FIELD-STATS-USED < 20
+                   ADD 1 TO WS-FIELD-STATS-USED
+                   SET WS-FLD-IDX TO WS-FIELD-STATS-USED
+                   MOVE TL-FIELD-NAME  TO WS-FS-FIELD-NAME(WS-FLD-IDX)
+                   MOVE 1              TO WS-FS-COUNT(WS-FLD-IDX)
+                   MOVE TL-TRUNC-CHARS TO WS-FS-WORST-LOST(WS-FLD-IDX)
+               END-IF
+           END-IF.
+
+       2000-COUNT-PASS-FAIL.
+           PERFORM UNTIL WS-END-OF-RESULTS
+               READ RESULTS-FILE
+                   AT END
+                       SET WS-END-OF-RESULTS TO TRUE
+                   NOT AT END
+      *                THE NUMERIC AND GROUP-MOVE DEMO LINES ARE FIXED
+      *                MODE-DEMONSTRATION OUTPUT, NOT REGRESSION-SUITE
+      *                TEST CASES, SO THEY ARE EXCLUDED FROM THE
+      *                PASS/FAIL TALLY - OTHERWISE THE HARDCODED
+      *                OVERFLOW DEMO INFLATES RECORDS FAILED EVERY DAY.
+                       IF RESULTS-RECORD(1:9) NOT = 'NUMERIC -'
+                          AND RESULTS-RECORD(1:9) NOT = 'GROUPMOV-'
+                           MOVE ZERO TO WS-TALLY-PASS WS-TALLY-FAIL
+                           INSPECT RESULTS-RECORD
+                               TALLYING WS-TALLY-FAIL FOR ALL 'FAIL'
+                           IF WS-TALLY-FAIL > ZERO
+                               ADD 1 TO WS-FAIL-COUNT
+                           ELSE
+                               INSPECT RESULTS-RECORD
+                                   TALLYING WS-TALLY-PASS FOR ALL 'PASS'
+                               IF WS-TALLY-PASS > ZERO
+                                   ADD 1 TO WS-PASS-COUNT
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       3000-PRINT-REPORT.
+           MOVE WS-HEADING-1 TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           MOVE SPACES TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           MOVE WS-HEADING-2 TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           PERFORM VARYING WS-FLD-IDX FROM 1 BY 1
+                   UNTIL WS-FLD-IDX > WS-FIELD-STATS-USED
+               MOVE WS-FS-FIELD-NAME(WS-FLD-IDX)  TO WS-DTL-FIELD-NAME
+               MOVE WS-FS-COUNT(WS-FLD-IDX)       TO WS-DTL-COUNT
+               MOVE WS-FS-WORST-LOST(WS-FLD-IDX)  TO WS-DTL-WORST-LOST
+               MOVE WS-DETAIL-LINE TO SUMMARY-RECORD
+               WRITE SUMMARY-RECORD
+           END-PERFORM
+           MOVE SPACES TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           MOVE WS-TOTAL-EXCEPTIONS TO WS-TOT-EXCEPTIONS
+           MOVE WS-TOTALS-LINE-1 TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           MOVE WS-PASS-COUNT TO WS-TOT-PASS
+           MOVE WS-TOTALS-LINE-2 TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           MOVE WS-FAIL-COUNT TO WS-TOT-FAIL
+           MOVE WS-TOTALS-LINE-3 TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD.
