@@ -0,0 +1,435 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRUNCHK.
+      *****************************************************************
+      * TRUNCHK - DATA MOVEMENT TRUNCATION REGRESSION CHECKER         *
+      * READS AN INDEXED FILE OF TEST CASES KEYED BY TEST-CASE ID,    *
+      * RUNS THE MOVE UNDER TEST FOR EACH, LOGS ANY TRUNCATION        *
+      * EXCEPTIONS, AND CHECKPOINTS ITS PROGRESS SO A RESTART AFTER   *
+      * AN ABEND DOES NOT REPROCESS COMPLETED WORK. THE CHECKPOINT    *
+      * ALSO CARRIES THE RUNNING RECONCILIATION TOTALS SO A RESTARTED *
+      * RUN STILL REPORTS A TRUE FULL-FILE RECONCILIATION, AND IS     *
+      * RESET TO ZERO ONCE A RUN REACHES END OF FILE CLEANLY SO THE   *
+      * NEXT NORMAL RUN DOES NOT MISTAKE A COMPLETED CHECKPOINT FOR A *
+      * RESTART POINT. AN OPTIONAL SYSIN ID RANGE LIMITS THE RUN TO A *
+      * SUBSET OF THE REGRESSION SUITE.                               *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    THIS GNUCOBOL BUILD HAS THE INDEXED (ISAM) FILE HANDLER
+      *    DISABLED, SO THE CLOSEST SUPPORTED EQUIVALENT TO A
+      *    VSAM/ISAM FILE KEYED BY TEST-CASE ID IS ORGANIZATION
+      *    RELATIVE WITH THE TEST-CASE ID AS THE RELATIVE KEY -
+      *    STILL A DIRECT KEYED LOOKUP AND SUPPORTS ID-RANGE
+      *    SUBSETTING VIA START/READ NEXT, JUST LIKE AN INDEXED FILE.
+           SELECT TESTCASE-FILE ASSIGN TO TESTIDX
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-TC-RELKEY
+               FILE STATUS IS WS-TESTIDX-STATUS.
+
+           SELECT RESULTS-FILE ASSIGN TO TESTOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRUNCLOG-FILE ASSIGN TO TRUNCLOG
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CKPT-KEY
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TESTCASE-FILE
+           RECORDING MODE IS F.
+           COPY TESTCASE.
+
+       FD  RESULTS-FILE
+           RECORDING MODE IS F.
+       01  RESULTS-RECORD              PIC X(80).
+
+       FD  TRUNCLOG-FILE
+           RECORDING MODE IS F.
+           COPY TRUNCLOG.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-RECORD        PIC 9(6).
+           05  CKPT-RECON-INPUT-TOTAL  PIC 9(8).
+           05  CKPT-RECON-OUTPUT-TOTAL PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+           COPY DATAMOVE.
+
+       01  WS-CONTROL-FLAGS.
+           05  WS-EOF-FLAG             PIC X(1)  VALUE 'N'.
+               88  WS-END-OF-TESTCASES       VALUE 'Y'.
+           05  WS-RECORD-COUNT         PIC 9(6)  VALUE ZERO.
+           05  WS-EXCEPTION-FLAG       PIC X(1)  VALUE 'N'.
+               88  WS-EXCEPTION-LOGGED       VALUE 'Y'.
+           05  WS-TESTIDX-STATUS       PIC X(2).
+           05  WS-TC-RELKEY            PIC 9(6).
+
+      *****************************************************************
+      * OPTIONAL SYSIN CONTROL CARD TO RE-RUN A SUBSET OF THE          *
+      * REGRESSION SUITE BY TEST-CASE ID RANGE INSTEAD OF SCANNING     *
+      * THE WHOLE INDEXED FILE, E.G. AFTER A FIX FOR ONE KNOWN         *
+      * PROBLEM FIELD-PAIR: COLUMNS 1-6 = START ID, 7-12 = END ID.     *
+      * A BLANK CARD (OR NO SYSIN) MEANS RUN THE FULL SUITE.           *
+      *****************************************************************
+       01  WS-RANGE-CARD               PIC X(12).
+       01  WS-RANGE-CONTROL.
+           05  WS-RANGE-START          PIC 9(6)  VALUE 1.
+           05  WS-RANGE-END            PIC 9(6)  VALUE 999999.
+
+       01  WS-CHECKPOINT-AREAS.
+           05  WS-CKPT-KEY             PIC 9(4)  VALUE 1.
+           05  WS-CKPT-STATUS          PIC X(2).
+           05  WS-RESTART-FROM         PIC 9(6)  VALUE ZERO.
+
+       01  WS-RECONCILIATION-AREAS.
+           05  WS-RECON-INPUT-TOTAL    PIC 9(8)  VALUE ZERO.
+           05  WS-RECON-OUTPUT-TOTAL   PIC 9(8)  VALUE ZERO.
+           05  WS-RECON-DIFFERENCE     PIC S9(8) VALUE ZERO.
+
+       01  WS-RECONCILIATION-LINE.
+           05  FILLER                  PIC X(21) VALUE
+                                        'RECONCILIATION: IN = '.
+           05  WS-RECON-IN-DISPLAY     PIC ZZZZZZZ9.
+           05  FILLER                  PIC X(8)  VALUE '  OUT = '.
+           05  WS-RECON-OUT-DISPLAY    PIC ZZZZZZZ9.
+           05  FILLER                  PIC X(10) VALUE '  BREAK = '.
+           05  WS-RECON-BREAK-DISPLAY  PIC X(3).
+
+       01  WS-TRUNCATION-CHECK-AREAS.
+           05  WS-FIELD-NAME           PIC X(20) VALUE 'WS-AREA-1'.
+           05  WS-SOURCE-LEN           PIC 9(4).
+           05  WS-TARGET-CAP           PIC 9(4).
+           05  WS-TARGET-LEN           PIC 9(4).
+           05  WS-TRUNC-CHARS          PIC 9(4).
+
+       01  WS-RESULT-LINE.
+           05  WS-RESULT-RECNO         PIC Z(5)9.
+           05  FILLER                  PIC X(3)  VALUE ' - '.
+           05  WS-RESULT-STATUS        PIC X(4).
+           05  FILLER                  PIC X(9)  VALUE ' TRUNC = '.
+           05  WS-RESULT-TRUNC-CHARS   PIC Z(3)9.
+
+       01  WS-NUMERIC-CHECK-AREAS.
+           05  WS-NUMERIC-FIELD-NAME   PIC X(20)
+                                        VALUE 'DM-SOURCE-AMOUNT'.
+           05  WS-SRC-INTEGER-DISPLAY  PIC 9(9).
+           05  WS-SRC-INTEGER-EDITED   PIC Z(8)9.
+           05  WS-SRC-SIG-DIGITS       PIC 9(4).
+           05  WS-TGT-INT-DIGITS       PIC 9(4) VALUE 5.
+           05  WS-DIGITS-DROPPED       PIC 9(4).
+
+       01  WS-NUMERIC-RESULT-LINE.
+           05  FILLER                  PIC X(9)  VALUE 'NUMERIC -'.
+           05  WS-NUM-RESULT-STATUS    PIC X(5).
+           05  FILLER                  PIC X(18) VALUE
+                                        ' DIGITS DROPPED = '.
+           05  WS-NUM-RESULT-DROPPED   PIC Z(3)9.
+
+       01  WS-GROUP-CHECK-AREAS.
+           05  WS-GRP-FIELD-NAME       PIC X(20).
+           05  WS-GRP-SOURCE-LEN       PIC 9(4).
+           05  WS-GRP-TARGET-CAP       PIC 9(4).
+           05  WS-GRP-TARGET-LEN       PIC 9(4).
+           05  WS-GRP-TRUNC-CHARS      PIC 9(4).
+           05  WS-GRP-TRUNC-COUNT      PIC 9(2)  VALUE ZERO.
+           05  WS-GRP-SRC-INT-DISPLAY  PIC 9(9).
+           05  WS-GRP-SRC-INT-EDITED   PIC Z(8)9.
+           05  WS-GRP-SRC-SIG-DIGITS   PIC 9(4).
+           05  WS-GRP-TGT-INT-DIGITS   PIC 9(4)  VALUE 5.
+
+       01  WS-GROUP-RESULT-LINE.
+           05  FILLER                  PIC X(9)  VALUE 'GROUPMOV-'.
+           05  WS-GRP-RESULT-STATUS    PIC X(4).
+           05  FILLER                  PIC X(20) VALUE
+                                        ' FIELDS TRUNCATED = '.
+           05  WS-GRP-RESULT-COUNT     PIC Z9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0050-GET-RANGE-CONTROL
+           PERFORM 0100-OPEN-CHECKPOINT
+           OPEN INPUT  TESTCASE-FILE
+           IF WS-TESTIDX-STATUS NOT = '00'
+               DISPLAY 'TRUNCHK: TESTIDX OPEN FAILED, FILE STATUS = '
+                   WS-TESTIDX-STATUS
+               CLOSE CHECKPOINT-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT RESULTS-FILE
+           OPEN OUTPUT TRUNCLOG-FILE
+           PERFORM 1400-NUMERIC-CHECK-AND-MOVE
+           PERFORM 1700-GROUP-CHECK-AND-MOVE
+           PERFORM 0200-POSITION-TESTCASE-FILE
+           PERFORM UNTIL WS-END-OF-TESTCASES
+               READ TESTCASE-FILE NEXT RECORD
+                   AT END
+                       SET WS-END-OF-TESTCASES TO TRUE
+                   NOT AT END
+                       IF WS-TC-RELKEY > WS-RANGE-END
+                           SET WS-END-OF-TESTCASES TO TRUE
+                       ELSE
+                           ADD 1 TO WS-RECORD-COUNT
+                           IF WS-RECORD-COUNT > WS-RESTART-FROM
+                               PERFORM 1000-CHECK-AND-MOVE
+                               PERFORM 1200-WRITE-RESULT
+                               PERFORM 1300-UPDATE-CHECKPOINT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           PERFORM 1950-WRITE-RECONCILIATION
+           PERFORM 1960-RESET-CHECKPOINT
+           CLOSE TESTCASE-FILE
+           CLOSE RESULTS-FILE
+           CLOSE TRUNCLOG-FILE
+           CLOSE CHECKPOINT-FILE
+           PERFORM 1990-SET-RETURN-CODE
+           STOP RUN.
+
+       0050-GET-RANGE-CONTROL.
+           MOVE SPACES TO WS-RANGE-CARD
+           ACCEPT WS-RANGE-CARD FROM SYSIN
+           IF WS-RANGE-CARD NOT = SPACES
+               MOVE WS-RANGE-CARD(1:6)  TO WS-RANGE-START
+               MOVE WS-RANGE-CARD(7:6)  TO WS-RANGE-END
+           END-IF.
+
+       0200-POSITION-TESTCASE-FILE.
+           MOVE WS-RANGE-START TO WS-TC-RELKEY
+           START TESTCASE-FILE KEY IS >= WS-TC-RELKEY
+               INVALID KEY
+                   SET WS-END-OF-TESTCASES TO TRUE
+           END-START.
+
+       0100-OPEN-CHECKPOINT.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '35'
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE ZERO TO CKPT-LAST-RECORD
+               MOVE ZERO TO CKPT-RECON-INPUT-TOTAL
+               MOVE ZERO TO CKPT-RECON-OUTPUT-TOTAL
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE ZERO TO CKPT-LAST-RECORD
+                   MOVE ZERO TO CKPT-RECON-INPUT-TOTAL
+                   MOVE ZERO TO CKPT-RECON-OUTPUT-TOTAL
+           END-READ
+           MOVE CKPT-LAST-RECORD        TO WS-RESTART-FROM
+           MOVE CKPT-RECON-INPUT-TOTAL  TO WS-RECON-INPUT-TOTAL
+           MOVE CKPT-RECON-OUTPUT-TOTAL TO WS-RECON-OUTPUT-TOTAL.
+
+       1300-UPDATE-CHECKPOINT.
+           MOVE WS-RECORD-COUNT        TO CKPT-LAST-RECORD
+           MOVE WS-RECON-INPUT-TOTAL   TO CKPT-RECON-INPUT-TOTAL
+           MOVE WS-RECON-OUTPUT-TOTAL  TO CKPT-RECON-OUTPUT-TOTAL
+           REWRITE CHECKPOINT-RECORD.
+
+       1000-CHECK-AND-MOVE.
+           MOVE TC-TEST-STRING TO WS-AREA-1
+      *    TRAILING-ONLY TRIM: A PLAIN FUNCTION TRIM ALSO STRIPS
+      *    LEADING SPACES, WHICH UNDERCOUNTS REAL DATA THAT HAPPENS
+      *    TO BE LEADING-SPACE PADDED AND CAN MASK A TRUE TRUNCATION.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-AREA-1 TRAILING))
+               TO WS-SOURCE-LEN
+           MOVE LENGTH OF WS-AREA-2 TO WS-TARGET-CAP
+           MOVE WS-AREA-1 TO WS-AREA-2
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-AREA-2 TRAILING))
+               TO WS-TARGET-LEN
+           ADD WS-SOURCE-LEN TO WS-RECON-INPUT-TOTAL
+           ADD WS-TARGET-LEN TO WS-RECON-OUTPUT-TOTAL
+           IF WS-SOURCE-LEN > WS-TARGET-CAP
+               COMPUTE WS-TRUNC-CHARS = WS-SOURCE-LEN - WS-TARGET-CAP
+               PERFORM 1100-WRITE-EXCEPTION
+           ELSE
+               MOVE ZERO TO WS-TRUNC-CHARS
+           END-IF.
+
+       1100-WRITE-EXCEPTION.
+           MOVE WS-FIELD-NAME  TO TL-FIELD-NAME
+           MOVE WS-SOURCE-LEN  TO TL-SOURCE-LEN
+           MOVE WS-TARGET-CAP  TO TL-TARGET-LEN
+           MOVE WS-TRUNC-CHARS TO TL-TRUNC-CHARS
+           SET WS-EXCEPTION-LOGGED TO TRUE
+           WRITE TRUNCLOG-RECORD.
+
+       1200-WRITE-RESULT.
+           MOVE TC-TEST-ID TO WS-RESULT-RECNO
+           MOVE WS-TRUNC-CHARS  TO WS-RESULT-TRUNC-CHARS
+           IF WS-TRUNC-CHARS > ZERO
+               MOVE 'FAIL' TO WS-RESULT-STATUS
+           ELSE
+               MOVE 'PASS' TO WS-RESULT-STATUS
+           END-IF
+           MOVE WS-RESULT-LINE TO RESULTS-RECORD
+           WRITE RESULTS-RECORD.
+
+       1400-NUMERIC-CHECK-AND-MOVE.
+           MOVE 123456789.12 TO DM-SOURCE-AMOUNT
+           MOVE FUNCTION ABS(DM-SOURCE-AMOUNT) TO WS-SRC-INTEGER-DISPLAY
+           MOVE DM-SOURCE-AMOUNT TO DM-TARGET-AMOUNT
+           MOVE WS-SRC-INTEGER-DISPLAY TO WS-SRC-INTEGER-EDITED
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SRC-INTEGER-EDITED))
+               TO WS-SRC-SIG-DIGITS
+      *    THIS IS A FIXED, ALWAYS-OVERFLOWING SELF-TEST OF THE COMP-3
+      *    MOVE-AND-OVERFLOW CHECK ITSELF, NOT A REGRESSION-SUITE
+      *    RECORD, SO ITS RESULT STAYS OUT OF TRUNCLOG-FILE AND
+      *    WS-EXCEPTION-FLAG - THOSE DRIVE THE OPERATIONAL RETURN-CODE
+      *    (REQ 008) AND DAILY EXCEPTION COUNT (REQ 006), AND THIS
+      *    CHECK WOULD TRIP THEM ON EVERY RUN REGARDLESS OF WHETHER ANY
+      *    REAL TEST CASE TRUNCATED. WS-DIGITS-DROPPED BELOW IS ITS OWN
+      *    LOCAL PASS/FAIL SIGNAL, ALREADY SEPARATE FROM THE SHARED ONE.
+           IF WS-SRC-SIG-DIGITS > WS-TGT-INT-DIGITS
+               COMPUTE WS-DIGITS-DROPPED =
+                   WS-SRC-SIG-DIGITS - WS-TGT-INT-DIGITS
+           ELSE
+               MOVE ZERO TO WS-DIGITS-DROPPED
+           END-IF
+           PERFORM 1600-WRITE-NUMERIC-RESULT.
+
+       1600-WRITE-NUMERIC-RESULT.
+           MOVE WS-DIGITS-DROPPED TO WS-NUM-RESULT-DROPPED
+           IF WS-DIGITS-DROPPED > ZERO
+               MOVE 'FAIL' TO WS-NUM-RESULT-STATUS
+           ELSE
+               MOVE 'PASS' TO WS-NUM-RESULT-STATUS
+           END-IF
+           MOVE WS-NUMERIC-RESULT-LINE TO RESULTS-RECORD
+           WRITE RESULTS-RECORD.
+
+       1700-GROUP-CHECK-AND-MOVE.
+           MOVE 'John Q. Public - Preferred Customer'
+               TO GRP-CUSTOMER-NAME OF GRP-SOURCE-RECORD
+           MOVE '123 Main Street, Suite 4500, Springfield'
+               TO GRP-CUSTOMER-ADDRESS OF GRP-SOURCE-RECORD
+           MOVE 1234567.89
+               TO GRP-ACCOUNT-BALANCE OF GRP-SOURCE-RECORD
+           MOVE 'ACTIVE'
+               TO GRP-ACCOUNT-STATUS OF GRP-SOURCE-RECORD
+           MOVE ZERO TO WS-GRP-TRUNC-COUNT
+           MOVE CORRESPONDING GRP-SOURCE-RECORD TO GRP-TARGET-RECORD
+           PERFORM 1710-CHECK-GRP-NAME
+           PERFORM 1720-CHECK-GRP-ADDRESS
+           PERFORM 1730-CHECK-GRP-BALANCE
+           PERFORM 1740-CHECK-GRP-STATUS
+           PERFORM 1790-WRITE-GROUP-RESULT.
+
+       1710-CHECK-GRP-NAME.
+           MOVE 'GRP-CUSTOMER-NAME' TO WS-GRP-FIELD-NAME
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(
+               GRP-CUSTOMER-NAME OF GRP-SOURCE-RECORD TRAILING))
+               TO WS-GRP-SOURCE-LEN
+           MOVE LENGTH OF GRP-CUSTOMER-NAME OF GRP-TARGET-RECORD
+               TO WS-GRP-TARGET-CAP
+           PERFORM 1780-EVALUATE-GRP-FIELD.
+
+       1720-CHECK-GRP-ADDRESS.
+           MOVE 'GRP-CUSTOMER-ADDRESS' TO WS-GRP-FIELD-NAME
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(
+               GRP-CUSTOMER-ADDRESS OF GRP-SOURCE-RECORD TRAILING))
+               TO WS-GRP-SOURCE-LEN
+           MOVE LENGTH OF GRP-CUSTOMER-ADDRESS OF GRP-TARGET-RECORD
+               TO WS-GRP-TARGET-CAP
+           PERFORM 1780-EVALUATE-GRP-FIELD.
+
+       1730-CHECK-GRP-BALANCE.
+           MOVE 'GRP-ACCOUNT-BALANCE' TO WS-GRP-FIELD-NAME
+           MOVE FUNCTION ABS(GRP-ACCOUNT-BALANCE OF GRP-SOURCE-RECORD)
+               TO WS-GRP-SRC-INT-DISPLAY
+           MOVE WS-GRP-SRC-INT-DISPLAY TO WS-GRP-SRC-INT-EDITED
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-GRP-SRC-INT-EDITED))
+               TO WS-GRP-SOURCE-LEN
+           MOVE WS-GRP-TGT-INT-DIGITS TO WS-GRP-TARGET-CAP
+           PERFORM 1780-EVALUATE-GRP-FIELD.
+
+       1740-CHECK-GRP-STATUS.
+           MOVE 'GRP-ACCOUNT-STATUS' TO WS-GRP-FIELD-NAME
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(
+               GRP-ACCOUNT-STATUS OF GRP-SOURCE-RECORD TRAILING))
+               TO WS-GRP-SOURCE-LEN
+           MOVE LENGTH OF GRP-ACCOUNT-STATUS OF GRP-TARGET-RECORD
+               TO WS-GRP-TARGET-CAP
+           PERFORM 1780-EVALUATE-GRP-FIELD.
+
+      *    LIKE THE NUMERIC CHECK ABOVE, THIS IS A FIXED, ALWAYS-
+      *    OVERFLOWING SELF-TEST OF THE MOVE CORRESPONDING TRUNCATION
+      *    CHECK ITSELF, NOT A REGRESSION-SUITE RECORD, SO IT STAYS OUT
+      *    OF TRUNCLOG-FILE AND WS-EXCEPTION-FLAG. WS-GRP-TRUNC-COUNT
+      *    IS ITS OWN LOCAL PASS/FAIL SIGNAL, ALREADY SEPARATE FROM THE
+      *    SHARED ONE.
+       1780-EVALUATE-GRP-FIELD.
+           IF WS-GRP-SOURCE-LEN > WS-GRP-TARGET-CAP
+               COMPUTE WS-GRP-TRUNC-CHARS =
+                   WS-GRP-SOURCE-LEN - WS-GRP-TARGET-CAP
+               ADD 1 TO WS-GRP-TRUNC-COUNT
+           ELSE
+               MOVE ZERO TO WS-GRP-TRUNC-CHARS
+           END-IF.
+
+       1790-WRITE-GROUP-RESULT.
+           MOVE WS-GRP-TRUNC-COUNT TO WS-GRP-RESULT-COUNT
+           IF WS-GRP-TRUNC-COUNT > ZERO
+               MOVE 'FAIL' TO WS-GRP-RESULT-STATUS
+           ELSE
+               MOVE 'PASS' TO WS-GRP-RESULT-STATUS
+           END-IF
+           MOVE WS-GROUP-RESULT-LINE TO RESULTS-RECORD
+           WRITE RESULTS-RECORD.
+
+       1950-WRITE-RECONCILIATION.
+           COMPUTE WS-RECON-DIFFERENCE =
+               WS-RECON-INPUT-TOTAL - WS-RECON-OUTPUT-TOTAL
+           MOVE WS-RECON-INPUT-TOTAL  TO WS-RECON-IN-DISPLAY
+           MOVE WS-RECON-OUTPUT-TOTAL TO WS-RECON-OUT-DISPLAY
+           IF WS-RECON-DIFFERENCE NOT = ZERO
+               MOVE 'YES' TO WS-RECON-BREAK-DISPLAY
+           ELSE
+               MOVE 'NO'  TO WS-RECON-BREAK-DISPLAY
+           END-IF
+           MOVE WS-RECONCILIATION-LINE TO RESULTS-RECORD
+           WRITE RESULTS-RECORD.
+
+      *****************************************************************
+      * REACHING THIS POINT MEANS THE REQUESTED RANGE WAS SCANNED TO   *
+      * COMPLETION WITHOUT ABENDING, SO THIS IS A NORMAL COMPLETED     *
+      * RUN, NOT A PARTIAL ONE AWAITING RESTART. RESET THE CHECKPOINT  *
+      * TO ZERO SO THE NEXT NORMAL RUN STARTS FRESH INSTEAD OF SKIPPING*
+      * EVERYTHING BASED ON TONIGHT'S COMPLETED PROGRESS. IF STEP01    *
+      * ABENDS MID-LOOP, CONTROL NEVER REACHES THIS PARAGRAPH, SO THE  *
+      * CHECKPOINT WRITTEN BY 1300-UPDATE-CHECKPOINT SURVIVES FOR THE  *
+      * NEXT RESTART TO HONOR.                                         *
+      *****************************************************************
+       1960-RESET-CHECKPOINT.
+           MOVE ZERO TO CKPT-LAST-RECORD
+           MOVE ZERO TO CKPT-RECON-INPUT-TOTAL
+           MOVE ZERO TO CKPT-RECON-OUTPUT-TOTAL
+           REWRITE CHECKPOINT-RECORD.
+
+      *****************************************************************
+      * RETURN CODE CONTRACT WITH THE JOB SCHEDULER:                  *
+      *   RC = 0  CLEAN RUN, NO TRUNCATION EXCEPTIONS LOGGED           *
+      *   RC = 4  ONE OR MORE TRUNCATIONS LOGGED - TRIP THE ALERT      *
+      * NOTE: THE RECONCILIATION LINE ABOVE WILL SHOW BREAK = YES ANY  *
+      * TIME RC = 4 IS SET, SINCE THE CONTROL TOTALS FOR THIS RUN ARE  *
+      * THE SAME BYTES THE PER-RECORD EXCEPTIONS ACCOUNT FOR.          *
+      *****************************************************************
+       1990-SET-RETURN-CODE.
+           IF WS-EXCEPTION-LOGGED
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
