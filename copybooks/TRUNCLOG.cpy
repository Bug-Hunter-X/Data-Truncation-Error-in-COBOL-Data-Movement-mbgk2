@@ -0,0 +1,10 @@
+      *****************************************************************
+      * TRUNCLOG.CPY                                                  *
+      * Record layout for the data-movement truncation exception log.*
+      * Written by TRUNCHK whenever a MOVE would cut off source data.*
+      *****************************************************************
+       01  TRUNCLOG-RECORD.
+           05  TL-FIELD-NAME           PIC X(20).
+           05  TL-SOURCE-LEN           PIC 9(4).
+           05  TL-TARGET-LEN           PIC 9(4).
+           05  TL-TRUNC-CHARS          PIC 9(4).
