@@ -0,0 +1,10 @@
+      *****************************************************************
+      * TESTCASE.CPY                                                  *
+      * Record layout for TESTIDX, the keyed regression-suite file.   *
+      * Shared by TESTLOAD (which builds it) and TRUNCHK (which reads *
+      * it) so the two programs can never drift out of step on the   *
+      * length of TC-TEST-STRING.                                     *
+      *****************************************************************
+       01  TESTCASE-RECORD.
+           05  TC-TEST-ID               PIC 9(6).
+           05  TC-TEST-STRING           PIC X(94).
