@@ -0,0 +1,35 @@
+      *****************************************************************
+      * DATAMOVE.CPY                                                  *
+      * Standard source/target work areas for data-movement           *
+      * truncation testing. COPY this into any program that needs to  *
+      * exercise the same MOVE-and-truncation-check pattern so the    *
+      * field definitions do not drift between programs.              *
+      *****************************************************************
+       01  WS-AREA-1                   PIC X(100).
+       01  WS-AREA-2                   PIC X(20).
+
+      *****************************************************************
+      * NUMERIC MOVE-AND-OVERFLOW PAIR. MISMATCHED PICTURE/USAGE ON   *
+      * PURPOSE, SAME AS A PRODUCTION AMOUNT FIELD MOVED INTO A       *
+      * NARROWER PICTURE, SO HIGH-ORDER DIGITS CAN SILENTLY DROP.     *
+      *****************************************************************
+       01  DM-SOURCE-AMOUNT            PIC S9(9)V99 COMP-3.
+       01  DM-TARGET-AMOUNT            PIC S9(5)V99 COMP-3.
+
+      *****************************************************************
+      * DISSIMILAR GROUP-LEVEL RECORDS FOR MOVE CORRESPONDING TESTING.*
+      * SAME SUBORDINATE FIELD NAMES ON PURPOSE SO MOVE CORRESPONDING *
+      * PAIRS THEM UP; THE PICTURE/USAGE OF EACH PAIR IS DELIBERATELY *
+      * MISMATCHED, THE SAME WAY OUR REAL GROUP-MOVE INCIDENTS ARE.   *
+      *****************************************************************
+       01  GRP-SOURCE-RECORD.
+           05  GRP-CUSTOMER-NAME       PIC X(40).
+           05  GRP-CUSTOMER-ADDRESS    PIC X(60).
+           05  GRP-ACCOUNT-BALANCE     PIC S9(9)V99 COMP-3.
+           05  GRP-ACCOUNT-STATUS      PIC X(10).
+
+       01  GRP-TARGET-RECORD.
+           05  GRP-CUSTOMER-NAME       PIC X(15).
+           05  GRP-CUSTOMER-ADDRESS    PIC X(30).
+           05  GRP-ACCOUNT-BALANCE     PIC S9(5)V99 COMP-3.
+           05  GRP-ACCOUNT-STATUS      PIC X(10).
